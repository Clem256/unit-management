@@ -1,128 +1,763 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. ARMY.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT UNITMAST ASSIGN TO "UNITMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS REC-NOM-UNITE
+        FILE STATUS IS STATUT-UNITMAST.
+    SELECT WEAPMAST ASSIGN TO "WEAPMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS REC-WPN-NOM
+        FILE STATUS IS STATUT-WEAPMAST.
+    SELECT HISTFILE ASSIGN TO "HISTFILE"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS STATUT-HISTFILE.
+
 DATA DIVISION.
+FILE SECTION.
+FD  UNITMAST.
+COPY unitrec.
+FD  WEAPMAST.
+COPY weaprec.
+FD  HISTFILE.
+COPY histrec.
+
 WORKING-STORAGE SECTION.
-    01 FIN         PIC X VALUE "N".
-    01 CHOICE             PIC 99.
-    01 NB-UNITES          PIC 9 VALUE 0.
-    01 NAME     PIC X(15).
-    01 CLASSE     PIC X(15).
-    01 LEVEL     PIC 99.
-    01 FIND-UNITE     PIC X(15).
+    01 FIN                    PIC X VALUE "N".
+    01 CHOICE                 PIC 99.
+    01 NB-UNITES              PIC 9(03) VALUE 0.
+    01 NAME                   PIC X(15).
+    01 CLASSE                 PIC X(15).
+    01 LEVEL                  PIC 99.
+    01 FIND-UNITE             PIC X(15).
+    01 UNITE-TROUVEE          PIC X VALUE "N".
+        88 UNITE-TROUVEE-OUI      VALUE "O".
+    01 DOUBLON-TROUVE         PIC X VALUE "N".
+        88 DOUBLON-OUI            VALUE "O".
+    01 CONFIRMATION           PIC X(03).
+    01 NOM-A-RETIRER          PIC X(15).
+    01 INDICE-UNITE-CIBLE     PIC 9(03) VALUE 0.
+    01 SUPPRESSION-REUSSIE    PIC X VALUE "N".
+        88 SUPPRESSION-REUSSIE-OUI VALUE "O".
+    01 CRITERE-CLASSE         PIC X(10).
+    01 CRITERE-NIVEAU-MIN     PIC 99.
+    01 CRITERE-NIVEAU-MAX     PIC 99.
+    01 NB-RESULTATS           PIC 9(03).
+    01 ARME-CHOISIE           PIC X(15).
+    01 ARME-TROUVEE           PIC X VALUE "N".
+    01 ATK-EFFECTIF           PIC 999.
+    01 CPT-EFFECTIF           PIC 999.
+    01 ANCIEN-NIVEAU          PIC 99.
+    01 ANCIENNE-CLASSE        PIC X(10).
+    01 GAIN-STATS             PIC X(40).
+    01 GAIN-POINTEUR          PIC 9(03).
+    01 JET-HASARD             PIC 99.
+    01 GRAINE-HASARD          PIC 9(08).
+    01 PROMOTION-TROUVEE      PIC X VALUE "N".
+        88 PROMOTION-TROUVEE-OUI  VALUE "O".
+    01 CROISSANCE-TROUVEE     PIC X VALUE "N".
+        88 CROISSANCE-TROUVEE-OUI VALUE "O".
+    01 DATE-AAAAMMJJ          PIC 9(08).
+    01 DATE-JOUR              PIC X(10).
+    01 K                      PIC 9(02).
+
+    01 STATUT-UNITMAST        PIC XX.
+    01 STATUT-WEAPMAST        PIC XX.
+    01 STATUT-HISTFILE        PIC XX.
+
     01 UNITES.
-        05 UNITE OCCURS 5 TIMES INDEXED BY I.
-            10 NOM-UNITE     PIC X(15).
-            10 CLASSE-UNITE  PIC X(10).
-            10 NIVEAU-UNITE  PIC 99.
+        05 UNITE OCCURS 1 TO 500 TIMES DEPENDING ON NB-UNITES
+                INDEXED BY I.
+            10 NOM-UNITE      PIC X(15).
+            10 CLASSE-UNITE   PIC X(10).
+            10 NIVEAU-UNITE   PIC 99.
             10 STATS.
-                15 HP-UNITE      PIC 99.
-                15 ATK-UNITE     PIC 99.
-                15 MAG-UNITE     PIC 99.
-                15 TEC-UNITE     PIC 99.
-                15 SPD-UNITE     PIC 99.
-                15 LCK-UNITE     PIC 99. 
-                15 CPT-UNITE     PIC 99. 
-                15 DEF-UNITE     PIC 99.
-                15 RES-UNITE     PIC 99. 
-                15 MVT-UNITE     PIC 99.
+                15 HP-UNITE   PIC 99.
+                15 ATK-UNITE  PIC 99.
+                15 MAG-UNITE  PIC 99.
+                15 TEC-UNITE  PIC 99.
+                15 SPD-UNITE  PIC 99.
+                15 LCK-UNITE  PIC 99.
+                15 CPT-UNITE  PIC 99.
+                15 DEF-UNITE  PIC 99.
+                15 RES-UNITE  PIC 99.
+                15 MVT-UNITE  PIC 99.
+            10 ARME-UNITE     PIC X(15).
+
+    01 NB-ARMES               PIC 9(03) VALUE 0.
+    01 ARMES.
+        05 ARME OCCURS 1 TO 100 TIMES DEPENDING ON NB-ARMES
+                INDEXED BY J.
+            10 WPN-NOM        PIC X(15).
+            10 WPN-MIGHT      PIC 99.
+            10 WPN-HIT        PIC 999.
+            10 WPN-CRIT       PIC 99.
+            10 WPN-POIDS      PIC 99.
+
+    01 ARMES-PAR-DEFAUT-VALEURS.
+        05 FILLER PIC X(24) VALUE "EPEE FER       050900005".
+        05 FILLER PIC X(24) VALUE "LANCE FER      060800007".
+        05 FILLER PIC X(24) VALUE "HACHE FER      080700010".
+        05 FILLER PIC X(24) VALUE "ARC FER        060800006".
+        05 FILLER PIC X(24) VALUE "TOME FOUDRE    050900504".
+        05 FILLER PIC X(24) VALUE "BATON SOIN     001000003".
+        05 FILLER PIC X(24) VALUE "EPEE ACIER     080800008".
+        05 FILLER PIC X(24) VALUE "LANCE ACIER    090700011".
+    01 ARMES-PAR-DEFAUT REDEFINES ARMES-PAR-DEFAUT-VALEURS.
+        05 DEF-ARME OCCURS 8 TIMES.
+            10 DEF-ARME-NOM    PIC X(15).
+            10 DEF-ARME-MIGHT  PIC 99.
+            10 DEF-ARME-HIT    PIC 999.
+            10 DEF-ARME-CRIT   PIC 99.
+            10 DEF-ARME-POIDS  PIC 99.
+
+    COPY promote.
+    COPY growth.
 
 PROCEDURE DIVISION.
+MAIN-LOGIQUE.
+    PERFORM INITIALISER
     PERFORM UNTIL FIN = "O"
-        DISPLAY "------------------------------"
-        DISPLAY "Bienvenue dans ta gestion d'armee"
-        DISPLAY "1. Ajouter une unite"
-        DISPLAY "2. Monter de niveau"
-        DISPLAY "3. Promotion"
-        DISPLAY "4. Afficher les informations sur une unite"
-        DISPLAY "5. Lister toutes les unites"
-        DISPLAY "6. Rechercher par nom"
-        DISPLAY "0. Quitter"
+        PERFORM AFFICHER-MENU
         ACCEPT CHOICE
-
         EVALUATE CHOICE
             WHEN 1
-                ADD 1 TO NB-UNITES
-                ACCEPT NAME
-                MOVE NAME TO NOM-UNITE(NB-UNITES)
-                ACCEPT CLASSE
-                MOVE CLASSE TO CLASSE-UNITE(NB-UNITES)
-                ACCEPT LEVEL
-                MOVE LEVEL TO NIVEAU-UNITE(NB-UNITES)
-                WHEN 2
-                    ACCEPT FIND-UNITE
-                    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
-                        IF FIND-UNITE = NOM-UNITE(I)
-                            IF NIVEAU-UNITE(I) < 20
-                                ADD 1 TO NIVEAU-UNITE(I)
-                                DISPLAY "Niveau augmente ! Lancement de la monte de stats."
-                
-                                DISPLAY "Entrer un chiffre entre 0 et 99 pour le hasard :"
-                                ACCEPT CHOICE
-                
-                                IF CHOICE < 70
-                                    ADD 1 TO HP-UNITE(I)
-                                    DISPLAY "HP +1"
-                                END-IF
-                                IF CHOICE >= 30 AND CHOICE <= 80
-                                    ADD 1 TO ATK-UNITE(I)
-                                    DISPLAY "ATK +1"
-                                END-IF
-                                IF CHOICE > 40
-                                    ADD 1 TO DEF-UNITE(I)
-                                    DISPLAY "DEF +1"
-                                END-IF
-                                IF CHOICE <= 60
-                                    ADD 1 TO SPD-UNITE(I)
-                                    DISPLAY "SPD +1"
-                                END-IF
-                                IF CHOICE > 50
-                                    ADD 1 TO MAG-UNITE(I)
-                                    DISPLAY "MAG +1"
-                                END-IF
-                                IF CHOICE <= 20
-                                    ADD 1 TO LCK-UNITE(I)
-                                    DISPLAY "LCK +1"
-                                END-IF
-                
-                            ELSE
-                                DISPLAY "Level impossible (deja niveau 20)"
-                            END-IF
-                        END-IF
-                    END-PERFORM
-
+                PERFORM AJOUTER-UNITE
+            WHEN 2
+                PERFORM MONTER-NIVEAU
             WHEN 3
-                ACCEPT FIND-UNITE
-                PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
-                    IF FIND-UNITE = NOM-UNITE(I)
-                        IF NIVEAU-UNITE(I) = 20
-                            DISPLAY "Passage classe supÃ©rieur possible"
-                        ELSE
-                            DISPLAY "Passage impossible"
-                        END-IF
-                    END-IF
-                END-PERFORM
+                PERFORM PROMOTION-UNITE
+            WHEN 4
+                PERFORM AFFICHER-UNITE
             WHEN 5
-                PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
-                    DISPLAY "------------------------------"
-                    DISPLAY "Nom    : " NOM-UNITE(I)
-                    DISPLAY "Classe : " CLASSE-UNITE(I)
-                    DISPLAY "Niveau : " NIVEAU-UNITE(I)
-                END-PERFORM
+                PERFORM LISTER-UNITES
             WHEN 6
-                ACCEPT FIND-UNITE
-                PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
-                    IF FIND-UNITE = NOM-UNITE(I)
-                        DISPLAY "Nom    : " NOM-UNITE(I)
-                        DISPLAY "Classe : " CLASSE-UNITE(I)
-                        DISPLAY "Niveau : " NIVEAU-UNITE(I)
-                    END-IF
-                END-PERFORM
+                PERFORM RECHERCHER-UNITES
+            WHEN 7
+                PERFORM RETIRER-UNITE
+            WHEN 8
+                PERFORM ASSIGNER-ARME
+            WHEN 9
+                PERFORM PREVISION-COMBAT
+            WHEN 10
+                PERFORM IMPRIMER-RAPPORT
             WHEN 0
                 MOVE "O" TO FIN
             WHEN OTHER
                 DISPLAY "Choix invalide"
         END-EVALUATE
     END-PERFORM
+    PERFORM TERMINER
+    STOP RUN.
+
+AFFICHER-MENU.
+    DISPLAY "------------------------------"
+    DISPLAY "Bienvenue dans ta gestion d'armee"
+    DISPLAY "1. Ajouter une unite"
+    DISPLAY "2. Monter de niveau"
+    DISPLAY "3. Promotion"
+    DISPLAY "4. Afficher les informations sur une unite"
+    DISPLAY "5. Lister toutes les unites"
+    DISPLAY "6. Rechercher (nom / classe / niveau)"
+    DISPLAY "7. Retirer une unite"
+    DISPLAY "8. Assigner une arme"
+    DISPLAY "9. Prevision de combat"
+    DISPLAY "10. Imprimer le rapport d'armee"
+    DISPLAY "0. Quitter".
+
+INITIALISER.
+    OPEN I-O UNITMAST
+    IF STATUT-UNITMAST = "35"
+        OPEN OUTPUT UNITMAST
+        CLOSE UNITMAST
+        OPEN I-O UNITMAST
+    END-IF
+    PERFORM CHARGER-UNITES
+
+    OPEN I-O WEAPMAST
+    IF STATUT-WEAPMAST = "35"
+        OPEN OUTPUT WEAPMAST
+        CLOSE WEAPMAST
+        OPEN I-O WEAPMAST
+    END-IF
+    PERFORM CHARGER-ARMES
+    IF NB-ARMES = 0
+        PERFORM INITIALISER-ARMES-PAR-DEFAUT
+    END-IF
+
+    OPEN EXTEND HISTFILE
+    IF STATUT-HISTFILE = "35"
+        OPEN OUTPUT HISTFILE
+        CLOSE HISTFILE
+        OPEN EXTEND HISTFILE
+    END-IF
+
+    ACCEPT GRAINE-HASARD FROM TIME
+    COMPUTE JET-HASARD = FUNCTION RANDOM(GRAINE-HASARD) * 100.
+
+CHARGER-UNITES.
+    MOVE 0 TO NB-UNITES
+    MOVE LOW-VALUES TO REC-NOM-UNITE
+    START UNITMAST KEY IS NOT LESS THAN REC-NOM-UNITE
+        INVALID KEY MOVE "10" TO STATUT-UNITMAST
+    END-START
+    PERFORM UNTIL STATUT-UNITMAST NOT = "00"
+        READ UNITMAST NEXT RECORD
+            AT END MOVE "10" TO STATUT-UNITMAST
+            NOT AT END
+                IF NB-UNITES >= 500
+                    DISPLAY "Fichier unites tronque (500 unites maximum chargees)."
+                    MOVE "10" TO STATUT-UNITMAST
+                ELSE
+                    ADD 1 TO NB-UNITES
+                    SET I TO NB-UNITES
+                    PERFORM CHARGER-UNITE-RECORD
+                END-IF
+        END-READ
+    END-PERFORM.
+
+CHARGER-UNITE-RECORD.
+    MOVE REC-NOM-UNITE TO NOM-UNITE(I)
+    MOVE REC-CLASSE-UNITE TO CLASSE-UNITE(I)
+    MOVE REC-NIVEAU-UNITE TO NIVEAU-UNITE(I)
+    MOVE REC-HP-UNITE TO HP-UNITE(I)
+    MOVE REC-ATK-UNITE TO ATK-UNITE(I)
+    MOVE REC-MAG-UNITE TO MAG-UNITE(I)
+    MOVE REC-TEC-UNITE TO TEC-UNITE(I)
+    MOVE REC-SPD-UNITE TO SPD-UNITE(I)
+    MOVE REC-LCK-UNITE TO LCK-UNITE(I)
+    MOVE REC-CPT-UNITE TO CPT-UNITE(I)
+    MOVE REC-DEF-UNITE TO DEF-UNITE(I)
+    MOVE REC-RES-UNITE TO RES-UNITE(I)
+    MOVE REC-MVT-UNITE TO MVT-UNITE(I)
+    MOVE REC-ARME-UNITE TO ARME-UNITE(I).
+
+PREPARER-UNITE-RECORD.
+    MOVE NOM-UNITE(I) TO REC-NOM-UNITE
+    MOVE CLASSE-UNITE(I) TO REC-CLASSE-UNITE
+    MOVE NIVEAU-UNITE(I) TO REC-NIVEAU-UNITE
+    MOVE HP-UNITE(I) TO REC-HP-UNITE
+    MOVE ATK-UNITE(I) TO REC-ATK-UNITE
+    MOVE MAG-UNITE(I) TO REC-MAG-UNITE
+    MOVE TEC-UNITE(I) TO REC-TEC-UNITE
+    MOVE SPD-UNITE(I) TO REC-SPD-UNITE
+    MOVE LCK-UNITE(I) TO REC-LCK-UNITE
+    MOVE CPT-UNITE(I) TO REC-CPT-UNITE
+    MOVE DEF-UNITE(I) TO REC-DEF-UNITE
+    MOVE RES-UNITE(I) TO REC-RES-UNITE
+    MOVE MVT-UNITE(I) TO REC-MVT-UNITE
+    MOVE ARME-UNITE(I) TO REC-ARME-UNITE.
+
+CHARGER-ARMES.
+    MOVE 0 TO NB-ARMES
+    MOVE LOW-VALUES TO REC-WPN-NOM
+    START WEAPMAST KEY IS NOT LESS THAN REC-WPN-NOM
+        INVALID KEY MOVE "10" TO STATUT-WEAPMAST
+    END-START
+    PERFORM UNTIL STATUT-WEAPMAST NOT = "00"
+        READ WEAPMAST NEXT RECORD
+            AT END MOVE "10" TO STATUT-WEAPMAST
+            NOT AT END
+                IF NB-ARMES >= 100
+                    DISPLAY "Fichier armes tronque (100 armes maximum chargees)."
+                    MOVE "10" TO STATUT-WEAPMAST
+                ELSE
+                    ADD 1 TO NB-ARMES
+                    SET J TO NB-ARMES
+                    PERFORM CHARGER-ARME-RECORD
+                END-IF
+        END-READ
+    END-PERFORM.
+
+CHARGER-ARME-RECORD.
+    MOVE REC-WPN-NOM TO WPN-NOM(J)
+    MOVE REC-WPN-MIGHT TO WPN-MIGHT(J)
+    MOVE REC-WPN-HIT TO WPN-HIT(J)
+    MOVE REC-WPN-CRIT TO WPN-CRIT(J)
+    MOVE REC-WPN-POIDS TO WPN-POIDS(J).
+
+PREPARER-ARME-RECORD.
+    MOVE WPN-NOM(J) TO REC-WPN-NOM
+    MOVE WPN-MIGHT(J) TO REC-WPN-MIGHT
+    MOVE WPN-HIT(J) TO REC-WPN-HIT
+    MOVE WPN-CRIT(J) TO REC-WPN-CRIT
+    MOVE WPN-POIDS(J) TO REC-WPN-POIDS.
+
+INITIALISER-ARMES-PAR-DEFAUT.
+    PERFORM VARYING K FROM 1 BY 1 UNTIL K > 8
+        ADD 1 TO NB-ARMES
+        SET J TO NB-ARMES
+        MOVE DEF-ARME-NOM(K) TO WPN-NOM(J)
+        MOVE DEF-ARME-MIGHT(K) TO WPN-MIGHT(J)
+        MOVE DEF-ARME-HIT(K) TO WPN-HIT(J)
+        MOVE DEF-ARME-CRIT(K) TO WPN-CRIT(J)
+        MOVE DEF-ARME-POIDS(K) TO WPN-POIDS(J)
+        PERFORM PREPARER-ARME-RECORD
+        WRITE WEAPON-RECORD
+            INVALID KEY DISPLAY "Erreur ecriture fichier armes"
+        END-WRITE
+    END-PERFORM.
+
+AJOUTER-UNITE.
+    DISPLAY "Nom de l'unite (15 caracteres maximum) : "
+    ACCEPT NAME
+    MOVE "N" TO DOUBLON-TROUVE
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
+        IF NAME = NOM-UNITE(I)
+            MOVE "O" TO DOUBLON-TROUVE
+        END-IF
+    END-PERFORM
+    IF DOUBLON-OUI
+        DISPLAY "Une unite porte deja ce nom, ajout refuse."
+    ELSE
+        DISPLAY "Classe (10 caracteres maximum) : "
+        ACCEPT CLASSE
+        IF CLASSE(11:5) NOT = SPACES
+            DISPLAY "Classe trop longue (10 caracteres maximum), ajout refuse."
+        ELSE
+            DISPLAY "Niveau (1-20) : "
+            ACCEPT LEVEL
+            IF LEVEL < 1 OR LEVEL > 20
+                DISPLAY "Niveau invalide (doit etre entre 1 et 20), ajout refuse."
+            ELSE
+                IF NB-UNITES >= 500
+                    DISPLAY "Armee au complet (500 unites maximum), ajout refuse."
+                ELSE
+                    ADD 1 TO NB-UNITES
+                    MOVE NAME TO NOM-UNITE(NB-UNITES)
+                    MOVE FUNCTION UPPER-CASE(CLASSE(1:10)) TO CLASSE-UNITE(NB-UNITES)
+                    MOVE LEVEL TO NIVEAU-UNITE(NB-UNITES)
+                    MOVE ZEROS TO STATS(NB-UNITES)
+                    MOVE SPACES TO ARME-UNITE(NB-UNITES)
+                    SET I TO NB-UNITES
+                    PERFORM PREPARER-UNITE-RECORD
+                    WRITE UNIT-RECORD
+                        INVALID KEY DISPLAY "Erreur ecriture fichier unites"
+                    END-WRITE
+                    DISPLAY "Unite ajoutee."
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+MONTER-NIVEAU.
+    DISPLAY "Nom de l'unite : "
+    ACCEPT FIND-UNITE
+    MOVE "N" TO UNITE-TROUVEE
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
+        IF FIND-UNITE = NOM-UNITE(I)
+            MOVE "O" TO UNITE-TROUVEE
+            IF NIVEAU-UNITE(I) < 20
+                MOVE NIVEAU-UNITE(I) TO ANCIEN-NIVEAU
+                ADD 1 TO NIVEAU-UNITE(I)
+                DISPLAY "Niveau augmente ! Lancement de la montee de stats."
+                PERFORM APPLIQUER-CROISSANCE
+                PERFORM PREPARER-UNITE-RECORD
+                REWRITE UNIT-RECORD
+                    INVALID KEY DISPLAY "Erreur mise a jour fichier unites"
+                END-REWRITE
+                PERFORM JOURNALISER-NIVEAU
+            ELSE
+                DISPLAY "Niveau impossible (deja niveau 20)"
+            END-IF
+        END-IF
+    END-PERFORM
+    IF UNITE-TROUVEE = "N"
+        DISPLAY "Unite introuvable."
+    END-IF.
+
+APPLIQUER-CROISSANCE.
+    MOVE SPACES TO GAIN-STATS
+    MOVE 1 TO GAIN-POINTEUR
+    MOVE "N" TO CROISSANCE-TROUVEE
+    SET GROWTH-IDX TO 1
+    SEARCH GROWTH-ENTRY
+        AT END
+            CONTINUE
+        WHEN GROWTH-CLASSE(GROWTH-IDX) = CLASSE-UNITE(I)
+            MOVE "O" TO CROISSANCE-TROUVEE
+    END-SEARCH
+
+    IF NOT CROISSANCE-TROUVEE-OUI
+        DISPLAY "Classe inconnue des tables de croissance, aucune stat gagnee."
+    ELSE
+        COMPUTE JET-HASARD = FUNCTION RANDOM * 100
+        IF JET-HASARD < GROWTH-HP-RATE(GROWTH-IDX)
+            ADD 1 TO HP-UNITE(I)
+            DISPLAY "HP +1"
+            STRING "HP " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+        END-IF
+
+        COMPUTE JET-HASARD = FUNCTION RANDOM * 100
+        IF JET-HASARD < GROWTH-ATK-RATE(GROWTH-IDX)
+            ADD 1 TO ATK-UNITE(I)
+            DISPLAY "ATK +1"
+            STRING "ATK " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+        END-IF
+
+        COMPUTE JET-HASARD = FUNCTION RANDOM * 100
+        IF JET-HASARD < GROWTH-MAG-RATE(GROWTH-IDX)
+            ADD 1 TO MAG-UNITE(I)
+            DISPLAY "MAG +1"
+            STRING "MAG " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+        END-IF
+
+        COMPUTE JET-HASARD = FUNCTION RANDOM * 100
+        IF JET-HASARD < GROWTH-TEC-RATE(GROWTH-IDX)
+            ADD 1 TO TEC-UNITE(I)
+            DISPLAY "TEC +1"
+            STRING "TEC " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+        END-IF
+
+        COMPUTE JET-HASARD = FUNCTION RANDOM * 100
+        IF JET-HASARD < GROWTH-SPD-RATE(GROWTH-IDX)
+            ADD 1 TO SPD-UNITE(I)
+            DISPLAY "SPD +1"
+            STRING "SPD " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+        END-IF
+
+        COMPUTE JET-HASARD = FUNCTION RANDOM * 100
+        IF JET-HASARD < GROWTH-LCK-RATE(GROWTH-IDX)
+            ADD 1 TO LCK-UNITE(I)
+            DISPLAY "LCK +1"
+            STRING "LCK " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+        END-IF
+
+        COMPUTE JET-HASARD = FUNCTION RANDOM * 100
+        IF JET-HASARD < GROWTH-CPT-RATE(GROWTH-IDX)
+            ADD 1 TO CPT-UNITE(I)
+            DISPLAY "CPT +1"
+            STRING "CPT " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+        END-IF
+
+        COMPUTE JET-HASARD = FUNCTION RANDOM * 100
+        IF JET-HASARD < GROWTH-DEF-RATE(GROWTH-IDX)
+            ADD 1 TO DEF-UNITE(I)
+            DISPLAY "DEF +1"
+            STRING "DEF " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+        END-IF
+
+        COMPUTE JET-HASARD = FUNCTION RANDOM * 100
+        IF JET-HASARD < GROWTH-RES-RATE(GROWTH-IDX)
+            ADD 1 TO RES-UNITE(I)
+            DISPLAY "RES +1"
+            STRING "RES " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+        END-IF
+
+        COMPUTE JET-HASARD = FUNCTION RANDOM * 100
+        IF JET-HASARD < GROWTH-MVT-RATE(GROWTH-IDX)
+            ADD 1 TO MVT-UNITE(I)
+            DISPLAY "MVT +1"
+            STRING "MVT " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+        END-IF
+    END-IF.
+
+JOURNALISER-NIVEAU.
+    PERFORM OBTENIR-DATE-JOUR
+    MOVE DATE-JOUR TO HIST-DATE
+    MOVE NOM-UNITE(I) TO HIST-NOM-UNITE
+    MOVE "LEVELUP" TO HIST-EVENT
+    MOVE ANCIEN-NIVEAU TO HIST-OLD-VAL
+    MOVE NIVEAU-UNITE(I) TO HIST-NEW-VAL
+    MOVE GAIN-STATS TO HIST-STATS-GAIN
+    WRITE HIST-RECORD
+    IF STATUT-HISTFILE NOT = "00"
+        DISPLAY "Erreur ecriture fichier historique"
+    END-IF.
+
+PROMOTION-UNITE.
+    DISPLAY "Nom de l'unite : "
+    ACCEPT FIND-UNITE
+    MOVE "N" TO UNITE-TROUVEE
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
+        IF FIND-UNITE = NOM-UNITE(I)
+            MOVE "O" TO UNITE-TROUVEE
+            IF NIVEAU-UNITE(I) = 20
+                PERFORM TROUVER-PROMOTION-CLASSE
+                IF PROMOTION-TROUVEE-OUI
+                    MOVE CLASSE-UNITE(I) TO ANCIENNE-CLASSE
+                    MOVE NIVEAU-UNITE(I) TO ANCIEN-NIVEAU
+                    MOVE PROMO-TO-CLASSE(PROMO-IDX) TO CLASSE-UNITE(I)
+                    MOVE 1 TO NIVEAU-UNITE(I)
+                    MOVE SPACES TO GAIN-STATS
+                    MOVE 1 TO GAIN-POINTEUR
+                    PERFORM APPLIQUER-BONUS-PROMOTION
+                    DISPLAY FUNCTION TRIM(NOM-UNITE(I)) " est promu(e) : "
+                        ANCIENNE-CLASSE " -> " CLASSE-UNITE(I)
+                    PERFORM PREPARER-UNITE-RECORD
+                    REWRITE UNIT-RECORD
+                        INVALID KEY DISPLAY "Erreur mise a jour fichier unites"
+                    END-REWRITE
+                    PERFORM JOURNALISER-PROMOTION
+                ELSE
+                    DISPLAY "Aucune promotion disponible pour la classe "
+                        CLASSE-UNITE(I)
+                END-IF
+            ELSE
+                DISPLAY "Passage impossible (niveau 20 requis)"
+            END-IF
+        END-IF
+    END-PERFORM
+    IF UNITE-TROUVEE = "N"
+        DISPLAY "Unite introuvable."
+    END-IF.
+
+TROUVER-PROMOTION-CLASSE.
+    MOVE "N" TO PROMOTION-TROUVEE
+    SET PROMO-IDX TO 1
+    SEARCH PROMOTION-ENTRY
+        AT END MOVE "N" TO PROMOTION-TROUVEE
+        WHEN PROMO-FROM-CLASSE(PROMO-IDX) = CLASSE-UNITE(I)
+            MOVE "O" TO PROMOTION-TROUVEE
+    END-SEARCH.
+
+APPLIQUER-BONUS-PROMOTION.
+    IF PROMO-HP-BONUS(PROMO-IDX) > 0
+        ADD PROMO-HP-BONUS(PROMO-IDX) TO HP-UNITE(I)
+        STRING "HP " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+    END-IF
+    IF PROMO-ATK-BONUS(PROMO-IDX) > 0
+        ADD PROMO-ATK-BONUS(PROMO-IDX) TO ATK-UNITE(I)
+        STRING "ATK " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+    END-IF
+    IF PROMO-MAG-BONUS(PROMO-IDX) > 0
+        ADD PROMO-MAG-BONUS(PROMO-IDX) TO MAG-UNITE(I)
+        STRING "MAG " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+    END-IF
+    IF PROMO-TEC-BONUS(PROMO-IDX) > 0
+        ADD PROMO-TEC-BONUS(PROMO-IDX) TO TEC-UNITE(I)
+        STRING "TEC " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+    END-IF
+    IF PROMO-SPD-BONUS(PROMO-IDX) > 0
+        ADD PROMO-SPD-BONUS(PROMO-IDX) TO SPD-UNITE(I)
+        STRING "SPD " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+    END-IF
+    IF PROMO-LCK-BONUS(PROMO-IDX) > 0
+        ADD PROMO-LCK-BONUS(PROMO-IDX) TO LCK-UNITE(I)
+        STRING "LCK " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+    END-IF
+    IF PROMO-CPT-BONUS(PROMO-IDX) > 0
+        ADD PROMO-CPT-BONUS(PROMO-IDX) TO CPT-UNITE(I)
+        STRING "CPT " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+    END-IF
+    IF PROMO-DEF-BONUS(PROMO-IDX) > 0
+        ADD PROMO-DEF-BONUS(PROMO-IDX) TO DEF-UNITE(I)
+        STRING "DEF " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+    END-IF
+    IF PROMO-RES-BONUS(PROMO-IDX) > 0
+        ADD PROMO-RES-BONUS(PROMO-IDX) TO RES-UNITE(I)
+        STRING "RES " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+    END-IF
+    IF PROMO-MVT-BONUS(PROMO-IDX) > 0
+        ADD PROMO-MVT-BONUS(PROMO-IDX) TO MVT-UNITE(I)
+        STRING "MVT " DELIMITED BY SIZE INTO GAIN-STATS WITH POINTER GAIN-POINTEUR
+    END-IF.
+
+JOURNALISER-PROMOTION.
+    PERFORM OBTENIR-DATE-JOUR
+    MOVE DATE-JOUR TO HIST-DATE
+    MOVE NOM-UNITE(I) TO HIST-NOM-UNITE
+    MOVE "PROMOTION" TO HIST-EVENT
+    MOVE ANCIENNE-CLASSE TO HIST-OLD-VAL
+    MOVE CLASSE-UNITE(I) TO HIST-NEW-VAL
+    MOVE GAIN-STATS TO HIST-STATS-GAIN
+    WRITE HIST-RECORD
+    IF STATUT-HISTFILE NOT = "00"
+        DISPLAY "Erreur ecriture fichier historique"
+    END-IF.
+
+AFFICHER-UNITE.
+    DISPLAY "Nom de l'unite : "
+    ACCEPT FIND-UNITE
+    MOVE "N" TO UNITE-TROUVEE
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
+        IF FIND-UNITE = NOM-UNITE(I)
+            MOVE "O" TO UNITE-TROUVEE
+            PERFORM AFFICHER-DETAIL-UNITE
+        END-IF
+    END-PERFORM
+    IF UNITE-TROUVEE = "N"
+        DISPLAY "Unite introuvable."
+    END-IF.
+
+AFFICHER-DETAIL-UNITE.
+    PERFORM CALCULER-STATS-EFFECTIVES
+    DISPLAY "------------------------------"
+    DISPLAY "Nom      : " NOM-UNITE(I)
+    DISPLAY "Classe   : " CLASSE-UNITE(I)
+    DISPLAY "Niveau   : " NIVEAU-UNITE(I)
+    DISPLAY "HP  : " HP-UNITE(I)
+    DISPLAY "ATK : " ATK-UNITE(I) " (effectif : " ATK-EFFECTIF ")"
+    DISPLAY "MAG : " MAG-UNITE(I)
+    DISPLAY "TEC : " TEC-UNITE(I)
+    DISPLAY "SPD : " SPD-UNITE(I)
+    DISPLAY "LCK : " LCK-UNITE(I)
+    DISPLAY "CPT : " CPT-UNITE(I) " (effectif : " CPT-EFFECTIF ")"
+    DISPLAY "DEF : " DEF-UNITE(I)
+    DISPLAY "RES : " RES-UNITE(I)
+    DISPLAY "MVT : " MVT-UNITE(I)
+    IF ARME-UNITE(I) = SPACES
+        DISPLAY "Arme     : (aucune)"
+    ELSE
+        DISPLAY "Arme     : " ARME-UNITE(I)
+    END-IF.
+
+CALCULER-STATS-EFFECTIVES.
+    MOVE ATK-UNITE(I) TO ATK-EFFECTIF
+    MOVE CPT-UNITE(I) TO CPT-EFFECTIF
+    IF ARME-UNITE(I) NOT = SPACES
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > NB-ARMES
+            IF ARME-UNITE(I) = WPN-NOM(J)
+                ADD WPN-MIGHT(J) TO ATK-EFFECTIF
+                ADD WPN-CRIT(J) TO CPT-EFFECTIF
+            END-IF
+        END-PERFORM
+    END-IF.
+
+LISTER-UNITES.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
+        DISPLAY "------------------------------"
+        DISPLAY "Nom    : " NOM-UNITE(I)
+        DISPLAY "Classe : " CLASSE-UNITE(I)
+        DISPLAY "Niveau : " NIVEAU-UNITE(I)
+    END-PERFORM.
+
+RECHERCHER-UNITES.
+    DISPLAY "Nom exact (vide = tous) : "
+    ACCEPT FIND-UNITE
+    DISPLAY "Classe (vide = toutes) : "
+    ACCEPT CRITERE-CLASSE
+    MOVE FUNCTION UPPER-CASE(CRITERE-CLASSE) TO CRITERE-CLASSE
+    DISPLAY "Niveau minimum (00 = aucun) : "
+    ACCEPT CRITERE-NIVEAU-MIN
+    DISPLAY "Niveau maximum (00 = aucun) : "
+    ACCEPT CRITERE-NIVEAU-MAX
+    MOVE 0 TO NB-RESULTATS
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
+        IF (FIND-UNITE = SPACES OR FIND-UNITE = NOM-UNITE(I))
+                AND (CRITERE-CLASSE = SPACES OR CRITERE-CLASSE = CLASSE-UNITE(I))
+                AND (CRITERE-NIVEAU-MIN = 0 OR NIVEAU-UNITE(I) >= CRITERE-NIVEAU-MIN)
+                AND (CRITERE-NIVEAU-MAX = 0 OR NIVEAU-UNITE(I) <= CRITERE-NIVEAU-MAX)
+            ADD 1 TO NB-RESULTATS
+            PERFORM AFFICHER-DETAIL-UNITE
+        END-IF
+    END-PERFORM
+    IF NB-RESULTATS = 0
+        DISPLAY "Aucune unite ne correspond aux criteres."
+    END-IF.
+
+RETIRER-UNITE.
+    DISPLAY "Nom de l'unite a retirer : "
+    ACCEPT NOM-A-RETIRER
+    MOVE 0 TO INDICE-UNITE-CIBLE
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
+        IF NOM-A-RETIRER = NOM-UNITE(I)
+            MOVE I TO INDICE-UNITE-CIBLE
+        END-IF
+    END-PERFORM
+    IF INDICE-UNITE-CIBLE = 0
+        DISPLAY "Unite introuvable."
+    ELSE
+        DISPLAY "Confirmer le retrait de " NOM-A-RETIRER " (OUI/NON) : "
+        ACCEPT CONFIRMATION
+        IF FUNCTION UPPER-CASE(CONFIRMATION) = "OUI"
+            SET I TO INDICE-UNITE-CIBLE
+            MOVE NOM-UNITE(I) TO REC-NOM-UNITE
+            MOVE "O" TO SUPPRESSION-REUSSIE
+            DELETE UNITMAST RECORD
+                INVALID KEY
+                    MOVE "N" TO SUPPRESSION-REUSSIE
+                    DISPLAY "Erreur suppression fichier unites"
+            END-DELETE
+            IF SUPPRESSION-REUSSIE-OUI
+                PERFORM COMPACTER-TABLE-UNITES
+                DISPLAY "Unite retiree."
+            END-IF
+        ELSE
+            DISPLAY "Retrait annule."
+        END-IF
+    END-IF.
+
+COMPACTER-TABLE-UNITES.
+    PERFORM VARYING I FROM INDICE-UNITE-CIBLE BY 1 UNTIL I >= NB-UNITES
+        MOVE UNITE(I + 1) TO UNITE(I)
+    END-PERFORM
+    SUBTRACT 1 FROM NB-UNITES.
+
+ASSIGNER-ARME.
+    DISPLAY "Nom de l'unite : "
+    ACCEPT FIND-UNITE
+    MOVE "N" TO UNITE-TROUVEE
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
+        IF FIND-UNITE = NOM-UNITE(I)
+            MOVE "O" TO UNITE-TROUVEE
+            PERFORM CHOISIR-ET-ASSIGNER-ARME
+        END-IF
+    END-PERFORM
+    IF UNITE-TROUVEE = "N"
+        DISPLAY "Unite introuvable."
+    END-IF.
+
+CHOISIR-ET-ASSIGNER-ARME.
+    DISPLAY "Armes disponibles :"
+    PERFORM VARYING J FROM 1 BY 1 UNTIL J > NB-ARMES
+        DISPLAY "  " WPN-NOM(J) " Mt:" WPN-MIGHT(J) " Hit:" WPN-HIT(J)
+            " Crit:" WPN-CRIT(J) " Poids:" WPN-POIDS(J)
+    END-PERFORM
+    DISPLAY "Nom de l'arme a assigner (vide pour retirer l'arme) : "
+    ACCEPT ARME-CHOISIE
+    IF ARME-CHOISIE = SPACES
+        MOVE SPACES TO ARME-UNITE(I)
+        DISPLAY "Arme retiree."
+        PERFORM PREPARER-UNITE-RECORD
+        REWRITE UNIT-RECORD
+            INVALID KEY DISPLAY "Erreur mise a jour fichier unites"
+        END-REWRITE
+    ELSE
+        MOVE "N" TO ARME-TROUVEE
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > NB-ARMES
+            IF ARME-CHOISIE = WPN-NOM(J)
+                MOVE "O" TO ARME-TROUVEE
+            END-IF
+        END-PERFORM
+        IF ARME-TROUVEE = "O"
+            MOVE ARME-CHOISIE TO ARME-UNITE(I)
+            DISPLAY "Arme assignee."
+            PERFORM PREPARER-UNITE-RECORD
+            REWRITE UNIT-RECORD
+                INVALID KEY DISPLAY "Erreur mise a jour fichier unites"
+            END-REWRITE
+        ELSE
+            DISPLAY "Arme inconnue."
+        END-IF
+    END-IF.
+
+PREVISION-COMBAT.
+    CLOSE UNITMAST
+    CLOSE WEAPMAST
+    CALL "COMBATFC"
+    OPEN I-O UNITMAST
+    OPEN I-O WEAPMAST.
+
+IMPRIMER-RAPPORT.
+    CLOSE UNITMAST
+    CLOSE WEAPMAST
+    CALL "ARMYRPT"
+    OPEN I-O UNITMAST
+    OPEN I-O WEAPMAST
+    DISPLAY "Rapport genere (voir fichier ARMYLIST).".
+
+OBTENIR-DATE-JOUR.
+    ACCEPT DATE-AAAAMMJJ FROM DATE YYYYMMDD
+    STRING DATE-AAAAMMJJ(1:4) "-" DATE-AAAAMMJJ(5:2) "-" DATE-AAAAMMJJ(7:2)
+        DELIMITED BY SIZE INTO DATE-JOUR.
 
-STOP RUN.
+TERMINER.
+    CLOSE UNITMAST
+    CLOSE WEAPMAST
+    CLOSE HISTFILE.
