@@ -0,0 +1,26 @@
+*> Class-promotion table used by PROMOTE-UNITE.
+*> Each entry gives the promoted class for a base class and
+*> the flat stat bonus granted on promotion. Stat order matches
+*> the STATS group in UNITREC.CPY: HP ATK MAG TEC SPD LCK CPT DEF RES MVT.
+01 PROMOTION-TABLE-VALUES.
+    05 FILLER PIC X(30) VALUE "FIGHTER   WARRIOR   3210111120".
+    05 FILLER PIC X(30) VALUE "MAGE      SAGE      0132221113".
+    05 FILLER PIC X(30) VALUE "KNIGHT    GENERAL   4310010020".
+    05 FILLER PIC X(30) VALUE "ARCHER    SNIPER    1220132112".
+    05 FILLER PIC X(30) VALUE "THIEF     ASSASSIN  1221230002".
+    05 FILLER PIC X(30) VALUE "CLERIC    BISHOP    2021311102".
+01 PROMOTION-TABLE REDEFINES PROMOTION-TABLE-VALUES.
+    05 PROMOTION-ENTRY OCCURS 6 TIMES INDEXED BY PROMO-IDX.
+        10 PROMO-FROM-CLASSE      PIC X(10).
+        10 PROMO-TO-CLASSE        PIC X(10).
+        10 PROMO-BONUS.
+            15 PROMO-HP-BONUS     PIC 9.
+            15 PROMO-ATK-BONUS    PIC 9.
+            15 PROMO-MAG-BONUS    PIC 9.
+            15 PROMO-TEC-BONUS    PIC 9.
+            15 PROMO-SPD-BONUS    PIC 9.
+            15 PROMO-LCK-BONUS    PIC 9.
+            15 PROMO-CPT-BONUS    PIC 9.
+            15 PROMO-DEF-BONUS    PIC 9.
+            15 PROMO-RES-BONUS    PIC 9.
+            15 PROMO-MVT-BONUS    PIC 9.
