@@ -0,0 +1,21 @@
+*> Record layout for the unit master file (UNITMAST).
+*> One record per roster unit, keyed on REC-NOM-UNITE.
+*> Leaf names carry the REC- prefix to keep them distinct from the
+*> in-memory UNITE table in WORKING-STORAGE -- load/save paragraphs
+*> MOVE field-by-field between the two.
+01 UNIT-RECORD.
+    05 REC-NOM-UNITE       PIC X(15).
+    05 REC-CLASSE-UNITE    PIC X(10).
+    05 REC-NIVEAU-UNITE    PIC 99.
+    05 REC-STATS.
+        10 REC-HP-UNITE    PIC 99.
+        10 REC-ATK-UNITE   PIC 99.
+        10 REC-MAG-UNITE   PIC 99.
+        10 REC-TEC-UNITE   PIC 99.
+        10 REC-SPD-UNITE   PIC 99.
+        10 REC-LCK-UNITE   PIC 99.
+        10 REC-CPT-UNITE   PIC 99.
+        10 REC-DEF-UNITE   PIC 99.
+        10 REC-RES-UNITE   PIC 99.
+        10 REC-MVT-UNITE   PIC 99.
+    05 REC-ARME-UNITE      PIC X(15).
