@@ -0,0 +1,32 @@
+*> Per-class stat growth rates used by LEVEL-UP-UNITE.
+*> Each rate is a percentage (00-99) compared against a
+*> FUNCTION RANDOM roll of 0-99; a roll below the rate grants
+*> +1 to that stat. Order matches the STATS group in UNITREC.CPY:
+*> HP ATK MAG TEC SPD LCK CPT DEF RES MVT.
+01 GROWTH-TABLE-VALUES.
+    05 FILLER PIC X(30) VALUE "FIGHTER   80700540503020451050".
+    05 FILLER PIC X(30) VALUE "WARRIOR   85750545453025551550".
+    05 FILLER PIC X(30) VALUE "MAGE      50108055554015206045".
+    05 FILLER PIC X(30) VALUE "SAGE      55158560504520307045".
+    05 FILLER PIC X(30) VALUE "KNIGHT    90650035252510702030".
+    05 FILLER PIC X(30) VALUE "GENERAL   95700040303015803035".
+    05 FILLER PIC X(30) VALUE "ARCHER    60550560603530352550".
+    05 FILLER PIC X(30) VALUE "SNIPER    65600570654045403050".
+    05 FILLER PIC X(30) VALUE "THIEF     55450550755025252065".
+    05 FILLER PIC X(30) VALUE "ASSASSIN  60550560804555302565".
+    05 FILLER PIC X(30) VALUE "CLERIC    55056045454510255545".
+    05 FILLER PIC X(30) VALUE "BISHOP    60107050455015356545".
+01 GROWTH-TABLE REDEFINES GROWTH-TABLE-VALUES.
+    05 GROWTH-ENTRY OCCURS 12 TIMES INDEXED BY GROWTH-IDX.
+        10 GROWTH-CLASSE          PIC X(10).
+        10 GROWTH-RATE.
+            15 GROWTH-HP-RATE     PIC 99.
+            15 GROWTH-ATK-RATE    PIC 99.
+            15 GROWTH-MAG-RATE    PIC 99.
+            15 GROWTH-TEC-RATE    PIC 99.
+            15 GROWTH-SPD-RATE    PIC 99.
+            15 GROWTH-LCK-RATE    PIC 99.
+            15 GROWTH-CPT-RATE    PIC 99.
+            15 GROWTH-DEF-RATE    PIC 99.
+            15 GROWTH-RES-RATE    PIC 99.
+            15 GROWTH-MVT-RATE    PIC 99.
