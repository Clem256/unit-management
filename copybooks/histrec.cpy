@@ -0,0 +1,10 @@
+*> Record layout for the progression audit trail (HISTFILE).
+*> One record per level-up or promotion event, written
+*> sequentially, oldest first.
+01 HIST-RECORD.
+    05 HIST-DATE           PIC X(10).
+    05 HIST-NOM-UNITE      PIC X(15).
+    05 HIST-EVENT          PIC X(10).
+    05 HIST-OLD-VAL        PIC X(15).
+    05 HIST-NEW-VAL        PIC X(15).
+    05 HIST-STATS-GAIN     PIC X(40).
