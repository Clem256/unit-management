@@ -0,0 +1,10 @@
+*> Record layout for the weapon master file (WEAPMAST).
+*> One record per weapon, keyed on REC-WPN-NOM.
+*> Leaf names carry the REC- prefix to keep them distinct from the
+*> in-memory ARME table in WORKING-STORAGE.
+01 WEAPON-RECORD.
+    05 REC-WPN-NOM         PIC X(15).
+    05 REC-WPN-MIGHT       PIC 99.
+    05 REC-WPN-HIT         PIC 999.
+    05 REC-WPN-CRIT        PIC 99.
+    05 REC-WPN-POIDS       PIC 99.
