@@ -0,0 +1,216 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ARMYRPT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT UNITMAST ASSIGN TO "UNITMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS REC-NOM-UNITE
+        FILE STATUS IS STATUT-UNITMAST.
+    SELECT ARMYLIST ASSIGN TO "ARMYLIST"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS STATUT-ARMYLIST.
+
+DATA DIVISION.
+FILE SECTION.
+FD  UNITMAST.
+COPY unitrec.
+FD  ARMYLIST.
+    01 LIGNE-RAPPORT          PIC X(132).
+
+WORKING-STORAGE SECTION.
+    01 STATUT-UNITMAST        PIC XX.
+    01 STATUT-ARMYLIST        PIC XX.
+    01 NB-UNITES              PIC 9(03) VALUE 0.
+    01 I                      PIC 9(03).
+    01 J                      PIC 9(03).
+    01 DATE-AAAAMMJJ          PIC 9(08).
+    01 DATE-JOUR              PIC X(10).
+
+    01 UNITES.
+        05 UNITE OCCURS 1 TO 500 TIMES DEPENDING ON NB-UNITES
+                INDEXED BY K.
+            10 RPT-NOM-UNITE      PIC X(15).
+            10 RPT-CLASSE-UNITE   PIC X(10).
+            10 RPT-NIVEAU-UNITE   PIC 99.
+            10 RPT-STATS.
+                15 RPT-HP-UNITE   PIC 99.
+                15 RPT-ATK-UNITE  PIC 99.
+                15 RPT-MAG-UNITE  PIC 99.
+                15 RPT-TEC-UNITE  PIC 99.
+                15 RPT-SPD-UNITE  PIC 99.
+                15 RPT-LCK-UNITE  PIC 99.
+                15 RPT-CPT-UNITE  PIC 99.
+                15 RPT-DEF-UNITE  PIC 99.
+                15 RPT-RES-UNITE  PIC 99.
+                15 RPT-MVT-UNITE  PIC 99.
+            10 RPT-ARME-UNITE     PIC X(15).
+
+    01 TEMP-UNITE.
+        05 TEMP-NOM-UNITE         PIC X(15).
+        05 TEMP-CLASSE-UNITE      PIC X(10).
+        05 TEMP-NIVEAU-UNITE      PIC 99.
+        05 TEMP-STATS.
+            10 TEMP-HP-UNITE      PIC 99.
+            10 TEMP-ATK-UNITE     PIC 99.
+            10 TEMP-MAG-UNITE     PIC 99.
+            10 TEMP-TEC-UNITE     PIC 99.
+            10 TEMP-SPD-UNITE     PIC 99.
+            10 TEMP-LCK-UNITE     PIC 99.
+            10 TEMP-CPT-UNITE     PIC 99.
+            10 TEMP-DEF-UNITE     PIC 99.
+            10 TEMP-RES-UNITE     PIC 99.
+            10 TEMP-MVT-UNITE     PIC 99.
+        05 TEMP-ARME-UNITE        PIC X(15).
+
+    01 LIGNE-ENTETE.
+        05 FILLER PIC X(15) VALUE "NOM".
+        05 FILLER PIC X(11) VALUE "CLASSE".
+        05 FILLER PIC X(4)  VALUE "NIV.".
+        05 FILLER PIC X(4)  VALUE " HP".
+        05 FILLER PIC X(4)  VALUE "ATK".
+        05 FILLER PIC X(4)  VALUE "MAG".
+        05 FILLER PIC X(4)  VALUE "TEC".
+        05 FILLER PIC X(4)  VALUE "SPD".
+        05 FILLER PIC X(4)  VALUE "LCK".
+        05 FILLER PIC X(4)  VALUE "CPT".
+        05 FILLER PIC X(4)  VALUE "DEF".
+        05 FILLER PIC X(4)  VALUE "RES".
+        05 FILLER PIC X(4)  VALUE "MVT".
+
+    01 LIGNE-DETAIL.
+        05 LD-NOM              PIC X(15).
+        05 LD-CLASSE            PIC X(11).
+        05 LD-NIVEAU             PIC Z9 BLANK WHEN ZERO.
+        05 FILLER                PIC X(2).
+        05 LD-HP                 PIC Z9.
+        05 FILLER                PIC X(2).
+        05 LD-ATK                PIC Z9.
+        05 FILLER                PIC X(2).
+        05 LD-MAG                PIC Z9.
+        05 FILLER                PIC X(2).
+        05 LD-TEC                PIC Z9.
+        05 FILLER                PIC X(2).
+        05 LD-SPD                PIC Z9.
+        05 FILLER                PIC X(2).
+        05 LD-LCK                PIC Z9.
+        05 FILLER                PIC X(2).
+        05 LD-CPT                PIC Z9.
+        05 FILLER                PIC X(2).
+        05 LD-DEF                PIC Z9.
+        05 FILLER                PIC X(2).
+        05 LD-RES                PIC Z9.
+        05 FILLER                PIC X(2).
+        05 LD-MVT                PIC Z9.
+
+PROCEDURE DIVISION.
+MAIN-LOGIQUE.
+    PERFORM CHARGER-UNITES
+    PERFORM TRIER-UNITES
+    PERFORM OUVRIR-RAPPORT
+    PERFORM ECRIRE-ENTETE
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES
+        PERFORM ECRIRE-DETAIL
+    END-PERFORM
+    PERFORM FERMER-RAPPORT
+    STOP RUN.
+
+CHARGER-UNITES.
+    OPEN INPUT UNITMAST
+    MOVE 0 TO NB-UNITES
+    MOVE LOW-VALUES TO REC-NOM-UNITE
+    START UNITMAST KEY IS NOT LESS THAN REC-NOM-UNITE
+        INVALID KEY MOVE "10" TO STATUT-UNITMAST
+    END-START
+    PERFORM UNTIL STATUT-UNITMAST NOT = "00"
+        READ UNITMAST NEXT RECORD
+            AT END MOVE "10" TO STATUT-UNITMAST
+            NOT AT END
+                ADD 1 TO NB-UNITES
+                SET K TO NB-UNITES
+                MOVE REC-NOM-UNITE TO RPT-NOM-UNITE(K)
+                MOVE REC-CLASSE-UNITE TO RPT-CLASSE-UNITE(K)
+                MOVE REC-NIVEAU-UNITE TO RPT-NIVEAU-UNITE(K)
+                MOVE REC-HP-UNITE TO RPT-HP-UNITE(K)
+                MOVE REC-ATK-UNITE TO RPT-ATK-UNITE(K)
+                MOVE REC-MAG-UNITE TO RPT-MAG-UNITE(K)
+                MOVE REC-TEC-UNITE TO RPT-TEC-UNITE(K)
+                MOVE REC-SPD-UNITE TO RPT-SPD-UNITE(K)
+                MOVE REC-LCK-UNITE TO RPT-LCK-UNITE(K)
+                MOVE REC-CPT-UNITE TO RPT-CPT-UNITE(K)
+                MOVE REC-DEF-UNITE TO RPT-DEF-UNITE(K)
+                MOVE REC-RES-UNITE TO RPT-RES-UNITE(K)
+                MOVE REC-MVT-UNITE TO RPT-MVT-UNITE(K)
+                MOVE REC-ARME-UNITE TO RPT-ARME-UNITE(K)
+        END-READ
+    END-PERFORM
+    CLOSE UNITMAST.
+
+TRIER-UNITES.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-UNITES - 1
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > NB-UNITES - I
+            IF RPT-CLASSE-UNITE(J) > RPT-CLASSE-UNITE(J + 1)
+                PERFORM ECHANGER-UNITES
+            ELSE
+                IF RPT-CLASSE-UNITE(J) = RPT-CLASSE-UNITE(J + 1)
+                        AND RPT-NIVEAU-UNITE(J) < RPT-NIVEAU-UNITE(J + 1)
+                    PERFORM ECHANGER-UNITES
+                END-IF
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+
+ECHANGER-UNITES.
+    MOVE UNITE(J) TO TEMP-UNITE
+    MOVE UNITE(J + 1) TO UNITE(J)
+    MOVE TEMP-UNITE TO UNITE(J + 1).
+
+OUVRIR-RAPPORT.
+    OPEN OUTPUT ARMYLIST
+    IF STATUT-ARMYLIST NOT = "00"
+        DISPLAY "Erreur ouverture fichier rapport"
+    END-IF
+    ACCEPT DATE-AAAAMMJJ FROM DATE YYYYMMDD
+    STRING DATE-AAAAMMJJ(1:4) "-" DATE-AAAAMMJJ(5:2) "-" DATE-AAAAMMJJ(7:2)
+        DELIMITED BY SIZE INTO DATE-JOUR.
+
+ECRIRE-ENTETE.
+    MOVE SPACES TO LIGNE-RAPPORT
+    STRING "RAPPORT D'ARMEE - " DATE-JOUR DELIMITED BY SIZE
+        INTO LIGNE-RAPPORT
+    PERFORM ECRIRE-LIGNE-RAPPORT
+    MOVE SPACES TO LIGNE-RAPPORT
+    PERFORM ECRIRE-LIGNE-RAPPORT
+    MOVE LIGNE-ENTETE TO LIGNE-RAPPORT
+    PERFORM ECRIRE-LIGNE-RAPPORT
+    MOVE ALL "-" TO LIGNE-RAPPORT
+    PERFORM ECRIRE-LIGNE-RAPPORT.
+
+ECRIRE-DETAIL.
+    MOVE RPT-NOM-UNITE(I) TO LD-NOM
+    MOVE RPT-CLASSE-UNITE(I) TO LD-CLASSE
+    MOVE RPT-NIVEAU-UNITE(I) TO LD-NIVEAU
+    MOVE RPT-HP-UNITE(I) TO LD-HP
+    MOVE RPT-ATK-UNITE(I) TO LD-ATK
+    MOVE RPT-MAG-UNITE(I) TO LD-MAG
+    MOVE RPT-TEC-UNITE(I) TO LD-TEC
+    MOVE RPT-SPD-UNITE(I) TO LD-SPD
+    MOVE RPT-LCK-UNITE(I) TO LD-LCK
+    MOVE RPT-CPT-UNITE(I) TO LD-CPT
+    MOVE RPT-DEF-UNITE(I) TO LD-DEF
+    MOVE RPT-RES-UNITE(I) TO LD-RES
+    MOVE RPT-MVT-UNITE(I) TO LD-MVT
+    MOVE SPACES TO LIGNE-RAPPORT
+    MOVE LIGNE-DETAIL TO LIGNE-RAPPORT
+    PERFORM ECRIRE-LIGNE-RAPPORT.
+
+ECRIRE-LIGNE-RAPPORT.
+    WRITE LIGNE-RAPPORT
+    IF STATUT-ARMYLIST NOT = "00"
+        DISPLAY "Erreur ecriture fichier rapport"
+    END-IF.
+
+FERMER-RAPPORT.
+    CLOSE ARMYLIST.
