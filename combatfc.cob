@@ -0,0 +1,261 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COMBATFC.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT UNITMAST ASSIGN TO "UNITMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS REC-NOM-UNITE
+        FILE STATUS IS STATUT-UNITMAST.
+    SELECT WEAPMAST ASSIGN TO "WEAPMAST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS REC-WPN-NOM
+        FILE STATUS IS STATUT-WEAPMAST.
+
+DATA DIVISION.
+FILE SECTION.
+FD  UNITMAST.
+COPY unitrec.
+FD  WEAPMAST.
+COPY weaprec.
+
+WORKING-STORAGE SECTION.
+    01 STATUT-UNITMAST        PIC XX.
+    01 STATUT-WEAPMAST        PIC XX.
+    01 NOM-ATTAQUANT          PIC X(15).
+    01 NOM-DEFENSEUR          PIC X(15).
+    01 TROUVE-A               PIC X VALUE "N".
+    01 TROUVE-B               PIC X VALUE "N".
+
+    01 COMBATANT-A.
+        05 CA-NOM             PIC X(15).
+        05 CA-CLASSE          PIC X(10).
+        05 CA-NIVEAU          PIC 99.
+        05 CA-HP              PIC 99.
+        05 CA-ATK             PIC 99.
+        05 CA-MAG             PIC 99.
+        05 CA-TEC             PIC 99.
+        05 CA-SPD             PIC 99.
+        05 CA-LCK             PIC 99.
+        05 CA-CPT             PIC 99.
+        05 CA-DEF             PIC 99.
+        05 CA-RES             PIC 99.
+        05 CA-MVT             PIC 99.
+        05 CA-ARME            PIC X(15).
+        05 CA-ATK-EFF         PIC 999.
+        05 CA-CPT-EFF         PIC 999.
+        05 CA-HIT-ARME        PIC 999.
+
+    01 COMBATANT-B.
+        05 CB-NOM             PIC X(15).
+        05 CB-CLASSE          PIC X(10).
+        05 CB-NIVEAU          PIC 99.
+        05 CB-HP              PIC 99.
+        05 CB-ATK             PIC 99.
+        05 CB-MAG             PIC 99.
+        05 CB-TEC             PIC 99.
+        05 CB-SPD             PIC 99.
+        05 CB-LCK             PIC 99.
+        05 CB-CPT             PIC 99.
+        05 CB-DEF             PIC 99.
+        05 CB-RES             PIC 99.
+        05 CB-MVT             PIC 99.
+        05 CB-ARME            PIC X(15).
+        05 CB-ATK-EFF         PIC 999.
+        05 CB-CPT-EFF         PIC 999.
+        05 CB-HIT-ARME        PIC 999.
+
+    01 CHANCE-TOUCHER-A       PIC S999.
+    01 CHANCE-TOUCHER-B       PIC S999.
+    01 CHANCE-CRITIQUE-A      PIC S999.
+    01 CHANCE-CRITIQUE-B      PIC S999.
+    01 DEGATS-A               PIC S999.
+    01 DEGATS-B               PIC S999.
+    01 DOUBLE-ATTAQUE-A       PIC X VALUE "N".
+    01 DOUBLE-ATTAQUE-B       PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+MAIN-LOGIQUE.
+    PERFORM OUVRIR-FICHIERS
+    DISPLAY "=== Prevision de combat ==="
+    DISPLAY "Nom de l'unite attaquante : "
+    ACCEPT NOM-ATTAQUANT
+    DISPLAY "Nom de l'unite defenseur : "
+    ACCEPT NOM-DEFENSEUR
+    PERFORM CHARGER-COMBATANT-A
+    PERFORM CHARGER-COMBATANT-B
+    IF TROUVE-A = "N" OR TROUVE-B = "N"
+        DISPLAY "Une ou plusieurs unites sont introuvables."
+    ELSE
+        PERFORM CALCULER-PREVISION
+        PERFORM AFFICHER-PREVISION
+    END-IF
+    PERFORM FERMER-FICHIERS
+    STOP RUN.
+
+OUVRIR-FICHIERS.
+    OPEN INPUT UNITMAST
+    OPEN INPUT WEAPMAST.
+
+FERMER-FICHIERS.
+    CLOSE UNITMAST
+    CLOSE WEAPMAST.
+
+CHARGER-COMBATANT-A.
+    MOVE NOM-ATTAQUANT TO REC-NOM-UNITE
+    READ UNITMAST
+        INVALID KEY
+            MOVE "N" TO TROUVE-A
+        NOT INVALID KEY
+            MOVE "O" TO TROUVE-A
+            MOVE REC-NOM-UNITE TO CA-NOM
+            MOVE REC-CLASSE-UNITE TO CA-CLASSE
+            MOVE REC-NIVEAU-UNITE TO CA-NIVEAU
+            MOVE REC-HP-UNITE TO CA-HP
+            MOVE REC-ATK-UNITE TO CA-ATK
+            MOVE REC-MAG-UNITE TO CA-MAG
+            MOVE REC-TEC-UNITE TO CA-TEC
+            MOVE REC-SPD-UNITE TO CA-SPD
+            MOVE REC-LCK-UNITE TO CA-LCK
+            MOVE REC-CPT-UNITE TO CA-CPT
+            MOVE REC-DEF-UNITE TO CA-DEF
+            MOVE REC-RES-UNITE TO CA-RES
+            MOVE REC-MVT-UNITE TO CA-MVT
+            MOVE REC-ARME-UNITE TO CA-ARME
+    END-READ.
+
+CHARGER-COMBATANT-B.
+    MOVE NOM-DEFENSEUR TO REC-NOM-UNITE
+    READ UNITMAST
+        INVALID KEY
+            MOVE "N" TO TROUVE-B
+        NOT INVALID KEY
+            MOVE "O" TO TROUVE-B
+            MOVE REC-NOM-UNITE TO CB-NOM
+            MOVE REC-CLASSE-UNITE TO CB-CLASSE
+            MOVE REC-NIVEAU-UNITE TO CB-NIVEAU
+            MOVE REC-HP-UNITE TO CB-HP
+            MOVE REC-ATK-UNITE TO CB-ATK
+            MOVE REC-MAG-UNITE TO CB-MAG
+            MOVE REC-TEC-UNITE TO CB-TEC
+            MOVE REC-SPD-UNITE TO CB-SPD
+            MOVE REC-LCK-UNITE TO CB-LCK
+            MOVE REC-CPT-UNITE TO CB-CPT
+            MOVE REC-DEF-UNITE TO CB-DEF
+            MOVE REC-RES-UNITE TO CB-RES
+            MOVE REC-MVT-UNITE TO CB-MVT
+            MOVE REC-ARME-UNITE TO CB-ARME
+    END-READ.
+
+CALCULER-BONUS-ARME-A.
+    MOVE CA-ATK TO CA-ATK-EFF
+    MOVE CA-CPT TO CA-CPT-EFF
+    MOVE 80 TO CA-HIT-ARME
+    IF CA-ARME NOT = SPACES
+        MOVE CA-ARME TO REC-WPN-NOM
+        READ WEAPMAST
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                ADD REC-WPN-MIGHT TO CA-ATK-EFF
+                ADD REC-WPN-CRIT TO CA-CPT-EFF
+                MOVE REC-WPN-HIT TO CA-HIT-ARME
+        END-READ
+    END-IF.
+
+CALCULER-BONUS-ARME-B.
+    MOVE CB-ATK TO CB-ATK-EFF
+    MOVE CB-CPT TO CB-CPT-EFF
+    MOVE 80 TO CB-HIT-ARME
+    IF CB-ARME NOT = SPACES
+        MOVE CB-ARME TO REC-WPN-NOM
+        READ WEAPMAST
+            INVALID KEY
+                CONTINUE
+            NOT INVALID KEY
+                ADD REC-WPN-MIGHT TO CB-ATK-EFF
+                ADD REC-WPN-CRIT TO CB-CPT-EFF
+                MOVE REC-WPN-HIT TO CB-HIT-ARME
+        END-READ
+    END-IF.
+
+CALCULER-PREVISION.
+    PERFORM CALCULER-BONUS-ARME-A
+    PERFORM CALCULER-BONUS-ARME-B
+
+    COMPUTE DEGATS-A = CA-ATK-EFF - CB-DEF
+    IF DEGATS-A < 0
+        MOVE 0 TO DEGATS-A
+    END-IF
+    COMPUTE DEGATS-B = CB-ATK-EFF - CA-DEF
+    IF DEGATS-B < 0
+        MOVE 0 TO DEGATS-B
+    END-IF
+
+    COMPUTE CHANCE-TOUCHER-A = CA-HIT-ARME + (CA-LCK * 2) - (CB-SPD * 2) - CB-LCK
+    IF CHANCE-TOUCHER-A > 100
+        MOVE 100 TO CHANCE-TOUCHER-A
+    END-IF
+    IF CHANCE-TOUCHER-A < 0
+        MOVE 0 TO CHANCE-TOUCHER-A
+    END-IF
+    COMPUTE CHANCE-TOUCHER-B = CB-HIT-ARME + (CB-LCK * 2) - (CA-SPD * 2) - CA-LCK
+    IF CHANCE-TOUCHER-B > 100
+        MOVE 100 TO CHANCE-TOUCHER-B
+    END-IF
+    IF CHANCE-TOUCHER-B < 0
+        MOVE 0 TO CHANCE-TOUCHER-B
+    END-IF
+
+    COMPUTE CHANCE-CRITIQUE-A = CA-CPT-EFF - CB-LCK
+    IF CHANCE-CRITIQUE-A > 100
+        MOVE 100 TO CHANCE-CRITIQUE-A
+    END-IF
+    IF CHANCE-CRITIQUE-A < 0
+        MOVE 0 TO CHANCE-CRITIQUE-A
+    END-IF
+    COMPUTE CHANCE-CRITIQUE-B = CB-CPT-EFF - CA-LCK
+    IF CHANCE-CRITIQUE-B > 100
+        MOVE 100 TO CHANCE-CRITIQUE-B
+    END-IF
+    IF CHANCE-CRITIQUE-B < 0
+        MOVE 0 TO CHANCE-CRITIQUE-B
+    END-IF
+
+    MOVE "N" TO DOUBLE-ATTAQUE-A
+    MOVE "N" TO DOUBLE-ATTAQUE-B
+    IF CA-SPD - CB-SPD >= 5
+        MOVE "O" TO DOUBLE-ATTAQUE-A
+    END-IF
+    IF CB-SPD - CA-SPD >= 5
+        MOVE "O" TO DOUBLE-ATTAQUE-B
+    END-IF.
+
+AFFICHER-PREVISION.
+    DISPLAY "------------------------------------------------"
+    DISPLAY "Prevision de combat : " CA-NOM " (" CA-CLASSE ") contre "
+        CB-NOM " (" CB-CLASSE ")"
+    DISPLAY "------------------------------------------------"
+    DISPLAY CA-NOM " -> " CB-NOM
+    DISPLAY "   Degats         : " DEGATS-A
+    DISPLAY "   Chance toucher : " CHANCE-TOUCHER-A "%"
+    DISPLAY "   Chance critique: " CHANCE-CRITIQUE-A "%"
+    IF DOUBLE-ATTAQUE-A = "O"
+        DISPLAY "   Attaque double : OUI"
+    ELSE
+        DISPLAY "   Attaque double : NON"
+    END-IF
+    DISPLAY "------------------------------------------------"
+    DISPLAY CB-NOM " -> " CA-NOM
+    DISPLAY "   Degats         : " DEGATS-B
+    DISPLAY "   Chance toucher : " CHANCE-TOUCHER-B "%"
+    DISPLAY "   Chance critique: " CHANCE-CRITIQUE-B "%"
+    IF DOUBLE-ATTAQUE-B = "O"
+        DISPLAY "   Attaque double : OUI"
+    ELSE
+        DISPLAY "   Attaque double : NON"
+    END-IF
+    DISPLAY "------------------------------------------------".
